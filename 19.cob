@@ -5,53 +5,177 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT AuditFile ASSIGN TO "19audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AuditStatus.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD AuditFile.
+       01 AuditLine PIC X(60).
+
        WORKING-STORAGE SECTION.
        EXEC SQL
            INCLUDE SQLCA
-       END-EXEC.   *> SQLCA Indica al programma se un'esecuzione Ã¨ andata 
+       END-EXEC.   *> SQLCA Indica al programma se un'esecuzione Ã¨ andata
                    *> a buon fine o meno.
-       
+
        EXEC SQL
            INCLUDE STUDENT
        END-EXEC.
-       
+
        EXEC SQL BEGIN DECLARE SECTION
        END-EXEC.
 
        01 WS-STUDENT-REC.
            05 WS-STUDENT-ID PIC 9(4).
            05 WS-STUDENT-NAME PIC X(25).
-           05 WS-STUDENT-ADDRESS X(50).
+           05 WS-STUDENT-ADDRESS PIC X(50).
 
        EXEC SQL END DECLARE SECTION
        END-EXEC.
-       
+
+       COPY "PERSONREC.cpy".
+
+       01 WS-CurrentOp PIC X(10).
+       01 Choice PIC 9.
+       01 StayOpen PIC X VALUE 'Y'.
+       01 WS-AuditStatus PIC XX.
+       01 WS-NowDate PIC 9(8).
+       01 WS-NowTime PIC 9(8).
+       01 WS-PersonIDBuf PIC 9(5).
+       01 WS-PersonLastBuf PIC X(15) VALUE SPACES.
+       01 WS-PersonPhoneBuf PIC X(15) VALUE SPACES.
+       01 WS-PersonEmailBuf PIC X(30) VALUE SPACES.
+
        PROCEDURE DIVISION.
-       MOVE 1005 TO WS-STUDENT-ID.
-       MOVE 'TutorialsPoint' TO WS-STUDENT-NAME.
-       MOVE 'Hyderabad' TO WS-STUDENT-ADDRESS.
-           *> dichiara SQLCA.
-       EXEC SQL
-           SELECT STUDENT-ID, STUDENT-NAME, STUDENT-ADDRESS
-           INTO :WS-STUDENT-ID, :WS-STUDENT-NAME, WS-STUDENT-ADDRESS 
-               FROM STUDENT
-           WHERE STUDENT-ID=1004
-
-           INSERT INTO STUDENT(STUDENT-ID, STUDENT-NAME, STUDENT-ADDRESS) 
-           VALUES (:WS-STUDENT-ID, :WS-STUDENT-NAME, WS-STUDENT-ADDRESS)
-           
-           UPDATE STUDENT SET STUDENT-ADDRESS=:WS-STUDENT-ADDRESS
-           WHERE STUDENT-ID = 1003
-
-           DELETE FROM STUDENT
-           WHERE STUDENT-ID=:WS-STUDENT-ID
-       END-EXEC.
-       
-           IF SQLCODE = 0  *> controlla se sono avvenuti eventuali errori
-               DISPLAY WS-STUDENT-REC
-           ELSE 
-               DISPLAY 'Error'
-           END-IF.
-       STOP RUN.
\ No newline at end of file
+           StartPara.
+               *> dichiara i gestori d'errore: restano attivi per tutte
+               *> le istruzioni SQL successive finche' non ridefiniti.
+               EXEC SQL
+                   WHENEVER SQLERROR PERFORM SqlErrorHandler
+               END-EXEC.
+               EXEC SQL
+                   WHENEVER NOT FOUND PERFORM SqlNotFoundHandler
+               END-EXEC.
+               PERFORM UNTIL StayOpen = 'N'
+                   DISPLAY " "
+                   DISPLAY "STUDENT RECORDS"
+                   DISPLAY "1 : Add Student"
+                   DISPLAY "2 : Look Up Student"
+                   DISPLAY "3 : Update Student"
+                   DISPLAY "4 : Delete Student"
+                   DISPLAY "0 : Quit"
+                   DISPLAY ": " WITH NO ADVANCING
+                   ACCEPT Choice
+                   EVALUATE Choice
+                       WHEN 1 PERFORM AddStudent
+                       WHEN 2 PERFORM LookUpStudent
+                       WHEN 3 PERFORM UpdateStudent
+                       WHEN 4 PERFORM DeleteStudent
+                       WHEN OTHER MOVE 'N' TO StayOpen
+                   END-EVALUATE
+               END-PERFORM.
+           STOP RUN.
+
+           AddStudent.
+               MOVE 'INSERT' TO WS-CurrentOp.
+               DISPLAY " "
+               DISPLAY "Enter Student ID : " WITH NO ADVANCING.
+               ACCEPT WS-STUDENT-ID.
+               DISPLAY "Enter Student Name : " WITH NO ADVANCING.
+               ACCEPT WS-STUDENT-NAME.
+               DISPLAY "Enter Student Address : " WITH NO ADVANCING.
+               ACCEPT WS-STUDENT-ADDRESS.
+               EXEC SQL
+                   INSERT INTO STUDENT(STUDENT-ID, STUDENT-NAME,
+                           STUDENT-ADDRESS)
+                   VALUES (:WS-STUDENT-ID, :WS-STUDENT-NAME,
+                           :WS-STUDENT-ADDRESS)
+               END-EXEC.
+               PERFORM CommitOrRollback.
+
+           LookUpStudent.
+               MOVE 'SELECT' TO WS-CurrentOp.
+               DISPLAY " "
+               DISPLAY "Enter Student ID to Find : " WITH NO ADVANCING.
+               ACCEPT WS-STUDENT-ID.
+               EXEC SQL
+                   SELECT STUDENT-ID, STUDENT-NAME, STUDENT-ADDRESS
+                   INTO :WS-STUDENT-ID, :WS-STUDENT-NAME,
+                        :WS-STUDENT-ADDRESS
+                       FROM STUDENT
+                   WHERE STUDENT-ID = :WS-STUDENT-ID
+               END-EXEC.
+               IF SQLCODE = 0
+                   DISPLAY WS-STUDENT-REC
+                   MOVE WS-STUDENT-ID TO WS-PersonIDBuf
+                   CALL 'PERSONCNV' USING WS-PersonIDBuf,
+                       WS-STUDENT-NAME, WS-PersonLastBuf,
+                       WS-PersonPhoneBuf, WS-PersonEmailBuf,
+                       WS-STUDENT-ADDRESS, PersonRecord
+               END-IF.
+
+           UpdateStudent.
+               MOVE 'UPDATE' TO WS-CurrentOp.
+               DISPLAY " "
+               DISPLAY "Enter Student ID to Update : " WITH NO ADVANCING.
+               ACCEPT WS-STUDENT-ID.
+               DISPLAY "Enter the New Address : " WITH NO ADVANCING.
+               ACCEPT WS-STUDENT-ADDRESS.
+               EXEC SQL
+                   UPDATE STUDENT SET STUDENT-ADDRESS=:WS-STUDENT-ADDRESS
+                   WHERE STUDENT-ID = :WS-STUDENT-ID
+               END-EXEC.
+               PERFORM CommitOrRollback.
+
+           DeleteStudent.
+               MOVE 'DELETE' TO WS-CurrentOp.
+               DISPLAY " "
+               DISPLAY "Enter Student ID to Delete : " WITH NO ADVANCING.
+               ACCEPT WS-STUDENT-ID.
+               EXEC SQL
+                   DELETE FROM STUDENT
+                   WHERE STUDENT-ID=:WS-STUDENT-ID
+               END-EXEC.
+               PERFORM CommitOrRollback.
+
+           CommitOrRollback.
+               IF SQLCODE = 0
+                   EXEC SQL
+                       COMMIT
+                   END-EXEC
+                   PERFORM LogAudit
+               ELSE
+                   EXEC SQL
+                       ROLLBACK
+                   END-EXEC
+               END-IF.
+
+           LogAudit.
+               OPEN EXTEND AuditFile.
+               IF WS-AuditStatus = "35"
+                   OPEN OUTPUT AuditFile
+                   CLOSE AuditFile
+                   OPEN EXTEND AuditFile
+               END-IF.
+               ACCEPT WS-NowDate FROM DATE YYYYMMDD.
+               ACCEPT WS-NowTime FROM TIME.
+               MOVE SPACES TO AuditLine.
+               STRING WS-NowDate DELIMITED BY SIZE
+                       SPACE DELIMITED BY SIZE
+                       WS-NowTime DELIMITED BY SIZE
+                       SPACE DELIMITED BY SIZE
+                       WS-CurrentOp DELIMITED BY SPACE
+                       SPACE DELIMITED BY SIZE
+                       WS-STUDENT-ID DELIMITED BY SIZE
+                   INTO AuditLine
+               END-STRING.
+               WRITE AuditLine.
+               CLOSE AuditFile.
+
+           SqlErrorHandler.
+               DISPLAY 'SQL Error on ' WS-CurrentOp ': SQLCODE=' SQLCODE.
+
+           SqlNotFoundHandler.
+               DISPLAY 'No student found for that ID (' WS-CurrentOp ')'.
