@@ -7,14 +7,22 @@
        FILE-CONTROL.
            SELECT CostumerReport ASSIGN TO "CustReport.rpt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT CostumerFIle ASSIGN TO "14.dat"
+           SELECT CostumerFIle ASSIGN TO "14sorted.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS IS SEQUENTIAL.
+           SELECT RawCostumerFile ASSIGN TO "14.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SortWork ASSIGN TO "14sort.tmp".
+           SELECT CostumerCSV ASSIGN TO "14.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD CostumerReport.
        01 PrintLine PIC X(44).
 
+       FD CostumerCSV.
+       01 CSVLine PIC X(50).
+
        FD CostumerFile.
        01 CostumerData.
            02 IDNum    Pic 9(5).
@@ -23,6 +31,20 @@
                03 LastName PIC X(15).
            88 WSEOF VALUE HIGH-VALUE.
 
+       FD RawCostumerFile.
+       01 RawCostumerData.
+           02 RawIDNum    Pic 9(5).
+           02 RawCustName.
+               03 RawFirstName PIC X(15).
+               03 RawLastName PIC X(15).
+
+       SD SortWork.
+       01 SortRecord.
+           02 SortIDNum    Pic 9(5).
+           02 SortCustName.
+               03 SortFirstName PIC X(15).
+               03 SortLastName PIC X(15).
+
        WORKING-STORAGE SECTION.
        01 PageHeading.
            02 FILLER PIC X(13) VALUE "Costumer List".
@@ -38,23 +60,33 @@
            02 PrnFirstName PIC X(15).
            02 FILLER PIC XX VALUE SPACE.
            02 PrnLastName PIC X(15).
-       01 ReportingFooting PIC X(13) VALUE "END OF REPORT".
+       01 ReportingFooting.
+           02 FILLER PIC X(13) VALUE "END OF REPORT".
+           02 FILLER PIC X(19) VALUE "  Total Customers: ".
+           02 PrnCustCount PIC ZZZ9.
        01 LineCount PIC 99 VALUE ZERO.
            88 NewPageRequired VALUE 40 THRU 99.
        01 PageCount PIC 99 VALUE ZERO.
+       01 WS-CustCount PIC 9(4) VALUE ZERO.
 
        PROCEDURE DIVISION.
+           SORT SortWork ON ASCENDING KEY SortLastName
+               USING RawCostumerFile
+               GIVING CostumerFIle.
+
            OPEN INPUT CostumerFIle.
-           
+
            OPEN OUTPUT CostumerReport.
+           OPEN OUTPUT CostumerCSV.
            PERFORM PrintPageHeading
            READ CostumerFIle
                AT END SET WSEOF TO TRUE
            END-READ
            PERFORM PrintReportBody UNTIL WSEOF
+           MOVE WS-CustCount TO PrnCustCount
            WRITE PrintLine FROM ReportingFooting AFTER ADVANCING 5
            LINES
-           CLOSE COSTUMERFILE, COSTUMERREPORT.
+           CLOSE COSTUMERFILE, COSTUMERREPORT, COSTUMERCSV.
            STOP RUN.
 
            PrintPageHeading.
@@ -74,7 +106,16 @@
            MOVE LastName TO PrnLastName
            WRITE PrintLine FROM CostumerDetailLine AFTER ADVANCING 1
            LINE
+           MOVE SPACES TO CSVLine
+           STRING IDNum DELIMITED BY SIZE ","  DELIMITED BY SIZE
+               FUNCTION TRIM(FirstName) DELIMITED BY SIZE ","
+                   DELIMITED BY SIZE
+               FUNCTION TRIM(LastName) DELIMITED BY SIZE
+               INTO CSVLine
+           END-STRING
+           WRITE CSVLine
            ADD 1 TO LineCount
+           ADD 1 TO WS-CustCount
            READ CostumerFile
                AT END SET WSEOF To TRUE
        END-READ.
