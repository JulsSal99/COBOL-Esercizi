@@ -0,0 +1,11 @@
+      *> Canonical customer/student record layout, shared via COPY by
+      *> FILES (13.cob), indexed-Access-Data (15.cob), SQLCA (19.cob)
+      *> and StudentEntry (20.cob), so new programs don't keep
+      *> inventing another incompatible "person" shape.
+       01 PersonRecord.
+           02 PersonID        PIC 9(5).
+           02 PersonFirstName PIC X(25).
+           02 PersonLastName  PIC X(15).
+           02 PersonPhone     PIC X(15).
+           02 PersonEmail     PIC X(30).
+           02 PersonAddress   PIC X(50).
