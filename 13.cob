@@ -7,7 +7,11 @@
        FILE-CONTROL.
            SELECT CostumerFIle ASSIGN TO "13.dat"
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
+               ACCESS IS SEQUENTIAL
+               FILE STATUS IS WS-CostumerStatus.
+           SELECT TransFile ASSIGN TO "13trans.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TransStatus.
        *> VA RIMOSSO: CONFIGURATION SECTION, SPECIAL-NAMES.
        DATA DIVISION.
        FILE SECTION.
@@ -17,6 +21,8 @@
            02 CustName.
                03 Name PIC X(15).
                03 LastName PIC X(15).
+       FD TransFile.
+       01 TransRecord    PIC X(80).
        WORKING-STORAGE SECTION.
        01 WSCostumerData.
            02 WSIDNum    Pic 9(5).
@@ -24,34 +30,136 @@
                03 WSName PIC X(15).
                03 WSLastName PIC X(15).
        01 WSEOF PIC A(1). *> è necessario per OPEN INPUT, non EXTEND
+       01 WS-CallFirst PIC X(20).
+       01 WS-CallMiddle PIC X(20) VALUE SPACES.
+       01 WS-CallLast PIC X(20).
+       01 WS-FullName PIC X(63).
+       01 WS-DupFound PIC A(1) VALUE 'N'.
+       01 WS-CostumerStatus PIC XX.
+       01 WS-NewIDNum PIC 9(5).
+       01 WS-NewName PIC X(15).
+       01 WS-NewLastName PIC X(15).
+       01 WS-TransStatus PIC XX.
+       01 WS-TransLine PIC X(80).
+       01 WS-TransEOF PIC A(1).
+       01 WS-TransIDText PIC X(5).
+       01 WS-BatchChoice PIC X.
+       01 WS-PersonFirstBuf PIC X(25).
+       01 WS-PersonPhoneBuf PIC X(15) VALUE SPACES.
+       01 WS-PersonEmailBuf PIC X(30) VALUE SPACES.
+       01 WS-PersonAddrBuf PIC X(50) VALUE SPACES.
+       COPY "PERSONREC.cpy".
        PROCEDURE DIVISION.
            *> OUTPUT: se il file esiste già, viene sovrascritto.
-           *> EXTEND: nuovi dati verranno aggiunti alla fine. Se il 
+           *> EXTEND: nuovi dati verranno aggiunti alla fine. Se il
            *>         file non esiste, lo crea.
            *> INPUT:  solo lettura.
            OPEN EXTEND COSTUMERFILE.
-               MOVE 00001 TO IDNum.
-               MOVE 'Giulio' TO Name.
-               MOVE 'S' TO LastName.
-               WRITE COSTUMERDATA
-               END-WRITE.
-
-               DISPLAY "Customer ID: " WITH NO ADVANCING
-               ACCEPT IDNum.
-               DISPLAY "Customer First Name: " WITH NO ADVANCING
-               ACCEPT Name.
-               DISPLAY "Customer Last Name: " WITH NO ADVANCING
-               ACCEPT LastName.
-               WRITE COSTUMERDATA
-               END-WRITE.
+           IF WS-CostumerStatus = "35"
+               OPEN OUTPUT COSTUMERFILE
+               CLOSE COSTUMERFILE
+               OPEN EXTEND COSTUMERFILE
+           END-IF.
            CLOSE COSTUMERFILE.
 
+           DISPLAY "Customer ID: " WITH NO ADVANCING
+           ACCEPT IDNum.
+           DISPLAY "Customer First Name: " WITH NO ADVANCING
+           ACCEPT Name.
+           DISPLAY "Customer Last Name: " WITH NO ADVANCING
+           ACCEPT LastName.
+           MOVE IDNum TO WS-NewIDNum.
+           MOVE Name TO WS-NewName.
+           MOVE LastName TO WS-NewLastName.
+
+           PERFORM CheckDuplicateID.
+           IF WS-DupFound = 'Y'
+               DISPLAY "Errore: IDNum " WS-NewIDNum " gia' presente, "
+                   "voce scartata."
+           ELSE
+               MOVE WS-NewIDNum TO IDNum
+               MOVE WS-NewName TO Name
+               MOVE WS-NewLastName TO LastName
+               OPEN EXTEND COSTUMERFILE
+                   WRITE COSTUMERDATA
+                   END-WRITE
+               CLOSE COSTUMERFILE
+           END-IF.
+
+           DISPLAY "Batch load from transaction file? (Y/N): "
+               WITH NO ADVANCING.
+           ACCEPT WS-BatchChoice.
+           IF WS-BatchChoice = 'Y' OR WS-BatchChoice = 'y'
+               PERFORM BatchLoad
+           END-IF.
+
            OPEN INPUT COSTUMERFILE.
                PERFORM UNTIL WSEOF='Y'
                    READ COSTUMERFILE INTO WSCostumerData
                        AT END MOVE 'Y' TO WSEOF
-                       NOT AT END DISPLAY WSCostumerData
+                       NOT AT END
+                           MOVE WSName TO WS-CallFirst
+                           MOVE WSLastName TO WS-CallLast
+                           CALL 'NAMEFMT' USING WS-CallFirst,
+                               WS-CallMiddle, WS-CallLast, WS-FullName
+                           DISPLAY WSIDNum " " WS-FullName
+                           MOVE WSName TO WS-PersonFirstBuf
+                           CALL 'PERSONCNV' USING WSIDNum,
+                               WS-PersonFirstBuf, WSLastName,
+                               WS-PersonPhoneBuf, WS-PersonEmailBuf,
+                               WS-PersonAddrBuf, PersonRecord
                     END-READ
                 END-PERFORM
            CLOSE COSTUMERFILE.
-       STOP RUN.
\ No newline at end of file
+       STOP RUN.
+
+       CheckDuplicateID.
+           MOVE 'N' TO WS-DupFound.
+           MOVE SPACES TO WSEOF.
+           OPEN INPUT COSTUMERFILE.
+               PERFORM UNTIL WSEOF = 'Y'
+                   READ COSTUMERFILE INTO WSCostumerData
+                       AT END MOVE 'Y' TO WSEOF
+                       NOT AT END
+                           IF WSIDNum = WS-NewIDNum
+                               MOVE 'Y' TO WS-DupFound
+                           END-IF
+                   END-READ
+               END-PERFORM.
+           CLOSE COSTUMERFILE.
+           MOVE SPACES TO WSEOF.
+
+       BatchLoad.
+           OPEN INPUT TransFile.
+           IF WS-TransStatus NOT = "00"
+               DISPLAY "Errore: impossibile aprire " WITH NO ADVANCING
+               DISPLAY "il file transazioni 13trans.txt."
+           ELSE
+               MOVE SPACES TO WS-TransEOF
+               PERFORM UNTIL WS-TransEOF = 'Y'
+                   READ TransFile INTO WS-TransLine
+                       AT END MOVE 'Y' TO WS-TransEOF
+                       NOT AT END
+                           MOVE SPACES TO WS-TransIDText WS-NewName
+                               WS-NewLastName
+                           UNSTRING WS-TransLine DELIMITED BY ","
+                               INTO WS-TransIDText, WS-NewName,
+                                    WS-NewLastName
+                           MOVE WS-TransIDText TO WS-NewIDNum
+                           PERFORM CheckDuplicateID
+                           IF WS-DupFound = 'Y'
+                               DISPLAY "Errore: IDNum " WS-NewIDNum
+                                   " gia' presente, riga scartata."
+                           ELSE
+                               MOVE WS-NewIDNum TO IDNum
+                               MOVE WS-NewName TO Name
+                               MOVE WS-NewLastName TO LastName
+                               OPEN EXTEND COSTUMERFILE
+                                   WRITE COSTUMERDATA
+                                   END-WRITE
+                               CLOSE COSTUMERFILE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TransFile
+           END-IF.
