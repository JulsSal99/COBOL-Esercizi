@@ -9,20 +9,47 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT CustomerFIle ASSIGN TO "15costumer.txt"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
-               RECORD KEY IS IDNum.
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IDNum
+               ALTERNATE RECORD KEY IS LastName WITH DUPLICATES.
+           SELECT DeleteAuditFile ASSIGN TO "15delaudit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AuditStatus.
        DATA DIVISION.
        FILE SECTION.
+       FD CostumerReport.
+       01 PrintLine PIC X(44).
+
        FD CustomerFIle.
        01 CustomerData.
            02 IDNum    Pic 99.
            02 FirstName PIC X(15).
            02 LastName PIC X(15).
+           02 Phone PIC X(15).
+           02 Email PIC X(30).
+           02 Addr PIC X(30).
+
+       FD DeleteAuditFile.
+       01 AuditLine PIC X(60).
 
        WORKING-STORAGE SECTION.
        01 Choice PIC 9.
        01 StayOpen PIC X VALUE 'Y'.
        01 CustExists PIC X.
+       01 WS-StartOK PIC X.
+       01 WS-ListEOF PIC X.
+       01 WS-DelConfirm PIC X.
+       01 WS-AuditStatus PIC XX.
+       01 WS-NowDate PIC 9(8).
+       01 WS-NowTime PIC 9(8).
+       01 WS-SearchLastName PIC X(15).
+       01 WS-PersonIDBuf PIC 9(5).
+       01 WS-PersonFirstBuf PIC X(25).
+       01 WS-PersonAddrBuf PIC X(50).
+       01 WS-MaskIn PIC X(40).
+       01 WS-MaskFirstOut PIC X(40).
+       01 WS-MaskLastOut PIC X(40).
+       COPY "PERSONREC.cpy".
 
        PROCEDURE DIVISION.
            StartPara.
@@ -34,6 +61,8 @@
                    DISPLAY "2 : Delete Customer"
                    DISPLAY "3 : Update Customer"
                    DISPLAY "4 : Get Customer"
+                   DISPLAY "5 : List All Customers"
+                   DISPLAY "6 : Find Customer by Last Name"
                    DISPLAY "0 : Quit"
                    DISPLAY ": " WITH NO ADVANCING
                    ACCEPT Choice
@@ -42,6 +71,8 @@
                        WHEN 2 PERFORM DeleteCust
                        WHEN 3 PERFORM UpdateCust
                        WHEN 4 PERFORM GetCust
+                       WHEN 5 PERFORM ListAllCust
+                       WHEN 6 PERFORM GetCustByLastName
                        WHEN OTHER move 'N' TO StayOpen
                    END-EVALUATE
                 END-PERFORM
@@ -56,18 +87,40 @@
                ACCEPT FirstName.
                DISPLAY "Enter LastName : " WITH NO ADVANCING
                ACCEPT LastName.
+               DISPLAY "Enter Phone : " WITH NO ADVANCING
+               ACCEPT Phone.
+               DISPLAY "Enter Email : " WITH NO ADVANCING
+               ACCEPT Email.
+               DISPLAY "Enter Addr : " WITH NO ADVANCING
+               ACCEPT Addr.
                WRITE CustomerData
                    INVALID KEY DISPLAY "ID Taken"
                END-WRITE.
 
            DeleteCust.
+               MOVE 'Y' TO CustExists.
                DISPLAY " "
-               DISPLAY "Enter Customer ID to Delete : " WITH NO 
+               DISPLAY "Enter Customer ID to Delete : " WITH NO
                ADVANCING.
                ACCEPT IDNum.
-               DELETE CustomerFile
-                   INVALID KEY DISPLAY "Key doesn't exist"
-               END-DELETE.
+               READ CustomerFile
+                   INVALID KEY MOVE 'N' TO CustExists
+               END-READ
+               IF CustExists = 'N'
+                   DISPLAY "Key doesn't exist"
+               ELSE
+                   DISPLAY "Delete " FirstName " " LastName
+                       " (ID " IDNum ")? (Y/N): " WITH NO ADVANCING
+                   ACCEPT WS-DelConfirm
+                   IF WS-DelConfirm = 'Y' OR WS-DelConfirm = 'y'
+                       PERFORM LogDeletion
+                       DELETE CustomerFile
+                           INVALID KEY DISPLAY "Key doesn't exist"
+                       END-DELETE
+                   ELSE
+                       DISPLAY "Delete cancelled."
+                   END-IF
+               END-IF.
 
            UpdateCust.
                MOVE 'Y' TO CustExists.
@@ -83,9 +136,15 @@
                    DISPLAY "Enter the New First Name : " WITH NO 
                    ADVANCING.
                    ACCEPT FirstName
-                   DISPLAY "Enter the New Last Name : " WITH NO 
+                   DISPLAY "Enter the New Last Name : " WITH NO
                    ADVANCING.
                    ACCEPT LastName
+                   DISPLAY "Enter the New Phone : " WITH NO ADVANCING
+                   ACCEPT Phone
+                   DISPLAY "Enter the New Email : " WITH NO ADVANCING
+                   ACCEPT Email
+                   DISPLAY "Enter the New Addr : " WITH NO ADVANCING
+                   ACCEPT Addr
                *> END-IF.
                REWRITE CustomerData
                    INVALID KEY DISPLAY "Customer Not Updated"
@@ -105,6 +164,98 @@
                    DISPLAY "ID : " IDNum
                    DISPLAY "First Name : " FirstName
                    DISPLAY "Last Name : " LastName
+                   DISPLAY "Phone : " Phone
+                   DISPLAY "Email : " Email
+                   DISPLAY "Addr : " Addr
+                   MOVE IDNum TO WS-PersonIDBuf
+                   MOVE FirstName TO WS-PersonFirstBuf
+                   MOVE Addr TO WS-PersonAddrBuf
+                   CALL 'PERSONCNV' USING WS-PersonIDBuf,
+                       WS-PersonFirstBuf, LastName, Phone, Email,
+                       WS-PersonAddrBuf, PersonRecord
+               END-IF.
+
+           ListAllCust.
+               DISPLAY " "
+               DISPLAY "ID  First Name       Last Name"
+               MOVE 'Y' TO WS-StartOK
+               MOVE ZERO TO IDNum
+               START CustomerFIle KEY IS NOT LESS THAN IDNum
+                   INVALID KEY MOVE 'N' TO WS-StartOK
+               END-START
+               IF WS-StartOK = 'N'
+                   DISPLAY "No customers on file"
+               ELSE
+                   MOVE SPACES TO WS-ListEOF
+                   PERFORM UNTIL WS-ListEOF = 'Y'
+                       READ CustomerFIle NEXT RECORD
+                           AT END MOVE 'Y' TO WS-ListEOF
+                           NOT AT END
+                               DISPLAY IDNum "  " FirstName " "
+                                   LastName " " Phone " " Email " "
+                                   Addr
+                       END-READ
+                   END-PERFORM
+               END-IF.
+
+           LogDeletion.
+               OPEN EXTEND DeleteAuditFile.
+               IF WS-AuditStatus = "35"
+                   OPEN OUTPUT DeleteAuditFile
+                   CLOSE DeleteAuditFile
+                   OPEN EXTEND DeleteAuditFile
+               END-IF
+               ACCEPT WS-NowDate FROM DATE YYYYMMDD.
+               ACCEPT WS-NowTime FROM TIME.
+               MOVE SPACES TO WS-MaskIn.
+               MOVE FirstName TO WS-MaskIn.
+               CALL 'MASKFLD' USING WS-MaskIn, WS-MaskFirstOut.
+               MOVE SPACES TO WS-MaskIn.
+               MOVE LastName TO WS-MaskIn.
+               CALL 'MASKFLD' USING WS-MaskIn, WS-MaskLastOut.
+               MOVE SPACES TO AuditLine.
+               STRING WS-NowDate DELIMITED BY SIZE
+                   SPACE DELIMITED BY SIZE
+                   WS-NowTime DELIMITED BY SIZE
+                   " DELETE " DELIMITED BY SIZE
+                   IDNum DELIMITED BY SIZE
+                   SPACE DELIMITED BY SIZE
+                   WS-MaskFirstOut DELIMITED BY SPACE
+                   SPACE DELIMITED BY SIZE
+                   WS-MaskLastOut DELIMITED BY SPACE
+                   INTO AuditLine
+               END-STRING.
+               WRITE AuditLine.
+               CLOSE DeleteAuditFile.
+
+           GetCustByLastName.
+               DISPLAY " "
+               DISPLAY "Enter Last Name to Find : " WITH NO ADVANCING.
+               ACCEPT WS-SearchLastName.
+               MOVE WS-SearchLastName TO LastName.
+               MOVE 'Y' TO WS-StartOK.
+               START CustomerFIle KEY IS EQUAL TO LastName
+                   INVALID KEY MOVE 'N' TO WS-StartOK
+               END-START.
+               IF WS-StartOK = 'N'
+                   DISPLAY "No customer found with that last name"
+               ELSE
+                   MOVE SPACES TO WS-ListEOF
+                   PERFORM UNTIL WS-ListEOF = 'Y'
+                       READ CustomerFIle NEXT RECORD
+                           AT END MOVE 'Y' TO WS-ListEOF
+                           NOT AT END
+                               IF LastName NOT = WS-SearchLastName
+                                   MOVE 'Y' TO WS-ListEOF
+                               ELSE
+                                   DISPLAY "ID : " IDNum
+                                   DISPLAY "First Name : " FirstName
+                                   DISPLAY "Last Name : " LastName
+                                   DISPLAY "Phone : " Phone
+                                   DISPLAY "Email : " Email
+                                   DISPLAY "Addr : " Addr
+                               END-IF
+                       END-READ
+                   END-PERFORM
                END-IF.
 
-           
