@@ -0,0 +1,19 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       MASKFLD.
+       AUTHOR.       Giulio.
+       DATE-WRITTEN.22/07/2024
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-VisibleLen    PIC S99.
+       LINKAGE SECTION.
+       01 LField    PIC X(40).
+       01 LMasked    PIC X(40).
+       PROCEDURE DIVISION USING LField, LMasked.
+           MOVE LField TO LMasked.
+           COMPUTE WS-VisibleLen =
+               FUNCTION LENGTH(FUNCTION TRIM(LMasked)) - 4.
+           IF WS-VisibleLen > 0
+               INSPECT LMasked(1:WS-VisibleLen) REPLACING
+                   CHARACTERS BY '*'
+           END-IF.
+       EXIT PROGRAM.
