@@ -9,36 +9,70 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 Score    PIC X(1) VALUE "B".
+       01 Score    PIC 999 VALUE 0.
+       01 LetterGrade    PIC X(1) VALUE SPACE.
        01 TestNumber    PIC X.
            88 IsPrime    VALUE "1", "3", "5", "7".
            88 IsOdd    VALUE "1", "3", "5", "7", "9".
            88 IsEven    VALUE "2", "4", "6", "8".
            88 LessThan5    VALUE "1" THRU "4".
            88 ANumber    VALUE "0" THRU "9".
+       01 PrimeCount    PIC 9(4) VALUE 0.
+       01 OddCount    PIC 9(4) VALUE 0.
+       01 EvenCount    PIC 9(4) VALUE 0.
+       01 LessThan5Count    PIC 9(4) VALUE 0.
        PROCEDURE DIVISION.
            DISPLAY "Inserisci un numero a singola cifra"
            " o X per uscire: " NO ADVANCING
            ACCEPT TestNumber
            PERFORM UNTIL NOT ANumber
                EVALUATE TRUE
-                   WHEN IsPrime DISPLAY "Primo"
-                   WHEN IsOdd DISPLAY "Odd"
-                   WHEN IsEven DISPLAY "Even"
+                   WHEN IsPrime
+                       DISPLAY "Primo"
+                       ADD 1 TO PrimeCount
+                   WHEN IsOdd
+                       DISPLAY "Odd"
+                       ADD 1 TO OddCount
+                   WHEN IsEven
+                       DISPLAY "Even"
+                       ADD 1 TO EvenCount
                    WHEN OTHER DISPLAY "Default Action"
                END-EVALUATE
-               IF LessThan5 DISPLAY "Piu' piccolo di 5"
+               IF LessThan5
+                   DISPLAY "Piu' piccolo di 5"
+                   ADD 1 TO LessThan5Count
                END-IF
                DISPLAY "Inserisci un numero a singola cifra"
                " o X per uscire: " NO ADVANCING
                ACCEPT TestNumber
            END-PERFORM.
-           
+
+           DISPLAY " ".
+           DISPLAY "----- Riepilogo classificazione -----".
+           DISPLAY "Numeri primi   : " PrimeCount.
+           DISPLAY "Numeri dispari : " OddCount.
+           DISPLAY "Numeri pari    : " EvenCount.
+           DISPLAY "Minori di 5    : " LessThan5Count.
+
            *> CLASSI
-           IF Score IS PassingScore THEN
+           DISPLAY "Inserisci il punteggio dell'esame (0-100): "
+               WITH NO ADVANCING
+           ACCEPT Score
+           PERFORM ComputeLetterGrade
+           DISPLAY "Punteggio: " Score " -> Voto: " LetterGrade
+           IF LetterGrade IS PassingScore THEN
                DISPLAY "Hai passato l'esame!"
            ELSE
-               DISPLAY "Hai passato l'esame!"
+               DISPLAY "Non hai passato l'esame!"
            END-IF
-                   
-       STOP RUN.
\ No newline at end of file
+
+       STOP RUN.
+
+       ComputeLetterGrade.
+           EVALUATE TRUE
+               WHEN Score >= 90 MOVE "A" TO LetterGrade
+               WHEN Score >= 80 MOVE "B" TO LetterGrade
+               WHEN Score >= 70 MOVE "C" TO LetterGrade
+               WHEN Score >= 60 MOVE "D" TO LetterGrade
+               WHEN OTHER MOVE "F" TO LetterGrade
+           END-EVALUATE.
