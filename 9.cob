@@ -8,11 +8,16 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 Num1    PIC 9 VALUE 5.
-       01 Num2    PIC 9 VALUE 4.
-       01 Sum1    PIC 99.
+       01 Num1    PIC 9(5) VALUE 5.
+       01 Num2    PIC 9(5) VALUE 4.
+       01 Sum1    PIC 9(5).
+       01 SumStatus    PIC X VALUE "N".
 
        PROCEDURE DIVISION.
-           CALL 'GETSUM' USING Num1, Num2, Sum1.
-           DISPLAY Num1 " + "  Num2 " = " Sum1.
-       STOP RUN.
\ No newline at end of file
+           CALL 'GETSUM' USING Num1, Num2, Sum1, SumStatus.
+           IF SumStatus = "Y"
+               DISPLAY "Errore: la somma supera la capacita' di LSum."
+           ELSE
+               DISPLAY Num1 " + "  Num2 " = " Sum1
+           END-IF.
+       STOP RUN.
