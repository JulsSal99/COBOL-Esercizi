@@ -4,9 +4,14 @@
        DATE-WRITTEN.22/07/2024
        DATA DIVISION.
        LINKAGE SECTION.
-       01 LNum1    PIC 9 VALUE 0.
-       01 LNum2    PIC 9 VALUE 0.
-       01 LSum    PIC 99.
-       PROCEDURE DIVISION USING LNum1, LNum2, LSum.
-           COMPUTE LSum = LNum1 + LNum2.
-       EXIT PROGRAM.
\ No newline at end of file
+       01 LNum1    PIC 9(5) VALUE 0.
+       01 LNum2    PIC 9(5) VALUE 0.
+       01 LSum    PIC 9(5).
+       01 LStatus    PIC X VALUE "N".
+       PROCEDURE DIVISION USING LNum1, LNum2, LSum, LStatus.
+           MOVE "N" TO LStatus.
+           ADD LNum1, LNum2 GIVING LSum
+               ON SIZE ERROR
+                   MOVE "Y" TO LStatus
+           END-ADD.
+       EXIT PROGRAM.
