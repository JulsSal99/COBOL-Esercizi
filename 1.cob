@@ -4,13 +4,13 @@
        DATE-WRITTEN.22/07/2024
        ENVIRONMENT DIVISION.
        *> dove si specificano i dettagli dell'ambiente in cui il
-       *> programma viene eseguito. Include sezioni come 
+       *> programma viene eseguito. Include sezioni come
        *> CONFIGURATION SECTION e INPUT-OUTPUT SECTION.
        CONFIGURATION SECTION.
-       *> dichiarare configurazioni specifiche del sistema, come le 
+       *> dichiarare configurazioni specifiche del sistema, come le
        *> impostazioni per l'host e le periferiche
        SPECIAL-NAMES.
-       *> viene utilizzata per dare nomi simbolici a specifici valori o 
+       *> viene utilizzata per dare nomi simbolici a specifici valori o
        *> per estendere il set di caratteri. eg. DECIMAL-POINT IS COMMA
        DATA DIVISION.
        *> dove si definiscono tutte le variabili e le strutture dati
@@ -29,13 +29,33 @@
        01 Num1       PIC 9(3).
        01 Num2       PIC 9(3).
        01 Risultato  PIC 9(4).
+       01 GrandTotal PIC 9(6) VALUE ZERO.
+       01 WS-Continue PIC X VALUE 'Y'.
+       01 WS-SizeError PIC X.
        PROCEDURE DIVISION.
        *> il codice eseguibile del programma
               DISPLAY "Il primo programma".
-              DISPLAY "Inserisci il primo numero: ".
-              ACCEPT Num1.
-              DISPLAY "Inserisci il secondo numero: ".
-              ACCEPT Num2.
-              ADD Num1, Num2 GIVING Risultato.
-              DISPLAY "Inserisci risultato Ã¨: ", Risultato.
-       STOP RUN.
\ No newline at end of file
+              PERFORM UNTIL WS-Continue = 'N'
+                  DISPLAY "Inserisci il primo numero (999 per uscire): "
+                  ACCEPT Num1
+                  IF Num1 = 999
+                      MOVE 'N' TO WS-Continue
+                  ELSE
+                      DISPLAY "Inserisci il secondo numero: "
+                      ACCEPT Num2
+                      MOVE 'N' TO WS-SizeError
+                      ADD Num1, Num2 GIVING Risultato
+                          ON SIZE ERROR
+                              MOVE 'Y' TO WS-SizeError
+                              DISPLAY "Errore: il risultato supera la "
+                                  "capacita' di Risultato."
+                      END-ADD
+                      IF WS-SizeError = 'N'
+                          DISPLAY "Il risultato Ã¨: ", Risultato
+                          ADD Risultato TO GrandTotal
+                          DISPLAY "Totale della sessione: ", GrandTotal
+                      END-IF
+                  END-IF
+              END-PERFORM.
+              DISPLAY "Totale finale della sessione: ", GrandTotal.
+       STOP RUN.
