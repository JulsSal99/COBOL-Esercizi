@@ -0,0 +1,18 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       CSVPARSE.
+       AUTHOR.       Giulio.
+       DATE-WRITTEN.22/07/2024
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01 LLine    PIC X(80).
+       01 LFieldCount    PIC 99.
+       01 LFields.
+           02 LField OCCURS 10 TIMES    PIC X(20).
+       PROCEDURE DIVISION USING LLine, LFieldCount, LFields.
+           MOVE 0 TO LFieldCount.
+           MOVE SPACES TO LFields.
+           UNSTRING LLine DELIMITED BY ","
+               INTO LField(1) LField(2) LField(3) LField(4) LField(5)
+                    LField(6) LField(7) LField(8) LField(9) LField(10)
+               TALLYING IN LFieldCount.
+       EXIT PROGRAM.
