@@ -5,8 +5,14 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ProdCatalogFile ASSIGN TO "17prodcat.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ProdCatStatus.
        DATA DIVISION.
        FILE SECTION.
+       FD ProdCatalogFile.
+       01 ProdCatRecord PIC X(9).
+
        WORKING-STORAGE SECTION.
        01 ProdTable.
            02 ProdData.
@@ -26,18 +32,46 @@
            02 FNum PIC 99 VALUE ZERO.
        01 FLNum REDEFINES SplitNum PIC 9999V99.
        01 DollarNum PIC $$,$$9.99.
+       01 WS-NumOK PIC X VALUE 'Y'.
+       01 WS-ProdCatStatus PIC XX.
+       01 WS-ProdIdx PIC 9 VALUE 1.
+       01 WS-ProdEOF PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
+           PERFORM LoadProdCatalog.
            DISPLAY Shirt(1).
            MOVE '123456' TO TextNum.
            DISPLAY FloatNum.
            DISPLAY "Enter a Float : "  WITH NO ADVANCING
            ACCEPT StrNum
-           UNSTRING StrNum
-               DELIMITED BY "." OR SPACES INTO WNum, FNum
-           MOVE FlNum TO DollarNum
-           DISPLAY DollarNum.
+           CALL 'TXT2DEC' USING StrNum, FLNum, WS-NumOK.
+           IF WS-NumOK = 'N'
+               DISPLAY "Errore: valore non numerico, scartato."
+           ELSE
+               MOVE FlNum TO DollarNum
+               DISPLAY DollarNum
+           END-IF.
 
 
            STOP RUN.
-           
\ No newline at end of file
+
+           LoadProdCatalog.
+               OPEN INPUT ProdCatalogFile.
+               IF WS-ProdCatStatus = "35"
+                   OPEN OUTPUT ProdCatalogFile
+                   PERFORM VARYING WS-ProdIdx FROM 1 BY 1
+                           UNTIL WS-ProdIdx > 3
+                       WRITE ProdCatRecord FROM Shirt(WS-ProdIdx)
+                   END-PERFORM
+                   CLOSE ProdCatalogFile
+                   OPEN INPUT ProdCatalogFile
+               END-IF.
+               MOVE 1 TO WS-ProdIdx.
+               MOVE 'N' TO WS-ProdEOF.
+               PERFORM UNTIL WS-ProdEOF = 'Y' OR WS-ProdIdx > 3
+                   READ ProdCatalogFile INTO Shirt(WS-ProdIdx)
+                       AT END MOVE 'Y' TO WS-ProdEOF
+                       NOT AT END ADD 1 TO WS-ProdIdx
+                   END-READ
+               END-PERFORM.
+               CLOSE ProdCatalogFile.
