@@ -0,0 +1,23 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       PERSONCNV.
+       AUTHOR.       Giulio.
+       DATE-WRITTEN.08/08/2026
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LPersonID        PIC 9(5).
+       01 LFirstName       PIC X(25).
+       01 LLastName        PIC X(15).
+       01 LPhone           PIC X(15).
+       01 LEmail           PIC X(30).
+       01 LAddress         PIC X(50).
+       COPY "PERSONREC.cpy".
+       PROCEDURE DIVISION USING LPersonID, LFirstName, LLastName,
+               LPhone, LEmail, LAddress, PersonRecord.
+           MOVE LPersonID TO PersonID.
+           MOVE LFirstName TO PersonFirstName.
+           MOVE LLastName TO PersonLastName.
+           MOVE LPhone TO PersonPhone.
+           MOVE LEmail TO PersonEmail.
+           MOVE LAddress TO PersonAddress.
+       EXIT PROGRAM.
