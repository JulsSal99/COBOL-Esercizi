@@ -5,11 +5,30 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JobAudit ASSIGN TO "8joblog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AuditStatus.
        DATA DIVISION.
        FILE SECTION.
+       FD JobAudit.
+       01 AuditLine    PIC X(60).
        WORKING-STORAGE SECTION.
+       01 WS-AuditStatus    PIC XX.
+       01 WS-StepName    PIC X(20).
+       01 WS-NowDate    PIC 9(8).
+       01 WS-NowTime    PIC 9(8).
        PROCEDURE DIVISION.
        SubUno.
+           OPEN EXTEND JobAudit.
+           IF WS-AuditStatus = "35"
+               OPEN OUTPUT JobAudit
+               CLOSE JobAudit
+               OPEN EXTEND JobAudit
+           END-IF.
+           MOVE "SubUno" TO WS-StepName.
+           PERFORM LogEnter.
            DISPLAY "Nel Paragrafo 1"
            PERFORM SubDue
            DISPLAY "Ritorna al Paragrafo 1"
@@ -17,13 +36,41 @@
            *> PERFORM 2 TIMES
            *>    DISPLAY "Repeat"
            *>END-PERFORM
+           MOVE "SubUno" TO WS-StepName.
+           PERFORM LogExit.
+           CLOSE JobAudit.
            STOP RUN.
+       LogEnter.
+           ACCEPT WS-NowDate FROM DATE YYYYMMDD.
+           ACCEPT WS-NowTime FROM TIME.
+           MOVE SPACES TO AuditLine.
+           STRING WS-NowDate " " WS-NowTime " ENTER " WS-StepName
+               DELIMITED BY SIZE INTO AuditLine.
+           WRITE AuditLine.
+       LogExit.
+           ACCEPT WS-NowDate FROM DATE YYYYMMDD.
+           ACCEPT WS-NowTime FROM TIME.
+           MOVE SPACES TO AuditLine.
+           STRING WS-NowDate " " WS-NowTime " EXIT  " WS-StepName
+               DELIMITED BY SIZE INTO AuditLine.
+           WRITE AuditLine.
        SubTre.
+           MOVE "SubTre" TO WS-StepName.
+           PERFORM LogEnter.
            DISPLAY "Nel paragrafo 3".
+           MOVE "SubTre" TO WS-StepName.
+           PERFORM LogExit.
        SubDue.
+           MOVE "SubDue" TO WS-StepName.
+           PERFORM LogEnter.
            DISPLAY "Nel paragrafo 2"
            PERFORM Subtre
            DISPLAY "Ritornato al Paragrafo 2".
+           MOVE "SubDue" TO WS-StepName.
+           PERFORM LogExit.
        SubQuattro.
+           MOVE "SubQuattro" TO WS-StepName.
+           PERFORM LogEnter.
            DISPLAY "Ripeti 2".
-       STOP RUN.
\ No newline at end of file
+           MOVE "SubQuattro" TO WS-StepName.
+           PERFORM LogExit.
