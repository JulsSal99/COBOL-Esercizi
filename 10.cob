@@ -9,17 +9,15 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 Ind    PIC 9(1) VALUE 0.
+       01 WS-SeqStart    PIC 9(1) VALUE 1.
+       01 WS-SeqEnd    PIC 9(1) VALUE 5.
+       01 WS-SeqFileName    PIC X(20) VALUE "10sequence.dat".
 
        PROCEDURE DIVISION.
-           PERFORM OutputData WITH TEST AFTER UNTIL Ind > 5
-               GO TO ForLoop.
+           PERFORM OutputData WITH TEST AFTER UNTIL Ind > 5.
+           DISPLAY " ".
+           CALL 'SEQGEN' USING WS-SeqStart, WS-SeqEnd, WS-SeqFileName.
+           STOP RUN.
            OutputData.
                DISPLAY Ind WITH NO ADVANCING.
                ADD 1 TO Ind.
-           ForLoop.
-               PERFORM OutputData2 VARYING Ind FROM 1 BY 1 UNTIL Ind = 5
-               DISPLAY " ".
-               STOP RUN.
-           OutputData2.
-               DISPLAY Ind WITH NO ADVANCING.
-       STOP RUN.
\ No newline at end of file
