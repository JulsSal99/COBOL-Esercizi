@@ -2,12 +2,41 @@
        PROGRAM-ID. StudentEntry.
 
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS WS-CRT-STATUS.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentFile ASSIGN TO "20student.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-StudentFileStatus.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD StudentFile.
+       01 StudentRecord.
+           05 SF-STUDENT-ID     PIC 9(5).
+           05 SF-STUDENT-NAME   PIC X(20).
+           05 SF-STUDENT-ADDRESS PIC X(30).
+
        WORKING-STORAGE SECTION.
        77 WS-STUDENT-ID     PIC 9(5).
        77 WS-STUDENT-NAME   PIC X(20).
        77 WS-STUDENT-ADDRESS PIC X(30).
+       77 WS-StudentFileStatus PIC XX.
+       77 WS-ValidEntry PIC X.
+       77 Choice PIC 9.
+       77 StayOpen PIC X VALUE 'Y'.
+       77 WS-LookupFound PIC X.
+       77 WS-LookupEOF PIC X.
+       77 WS-CRT-STATUS PIC 9(4).
+       77 WS-CancelEntry PIC X.
+       77 WS-PersonFirstBuf PIC X(25).
+       77 WS-PersonLastBuf PIC X(15) VALUE SPACES.
+       77 WS-PersonPhoneBuf PIC X(15) VALUE SPACES.
+       77 WS-PersonEmailBuf PIC X(30) VALUE SPACES.
+       77 WS-PersonAddrBuf PIC X(50).
+       COPY "PERSONREC.cpy".
 
        SCREEN SECTION.
        01 STUDENT-ENTRY-SCREEN.
@@ -30,12 +59,115 @@
           05 LINE 5  COLUMN 30 PIC X(30) FROM WS-STUDENT-ADDRESS.
           05 LINE 7  COLUMN 10 VALUE "Press ENTER to exit...".
 
+       01 LOOKUP-SCREEN.
+          05 LINE 1  COLUMN 10 VALUE "Student Lookup".
+          05 LINE 3  COLUMN 10 VALUE "Enter Student ID :".
+          05 LINE 3  COLUMN 30 PIC 9(5) TO WS-STUDENT-ID.
+
+       01 LOOKUP-RESULT-SCREEN.
+          05 LINE 1  COLUMN 10 VALUE "Student Record".
+          05 LINE 3  COLUMN 10 VALUE "Student ID      :".
+          05 LINE 3  COLUMN 30 PIC 9(5) FROM WS-STUDENT-ID.
+          05 LINE 4  COLUMN 10 VALUE "Student Name    :".
+          05 LINE 4  COLUMN 30 PIC X(20) FROM WS-STUDENT-NAME.
+          05 LINE 5  COLUMN 10 VALUE "Student Address :".
+          05 LINE 5  COLUMN 30 PIC X(30) FROM WS-STUDENT-ADDRESS.
+          05 LINE 7  COLUMN 10 VALUE "Press ENTER to continue...".
+
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY STUDENT-ENTRY-SCREEN.
-           ACCEPT STUDENT-ENTRY-SCREEN.
+           PERFORM UNTIL StayOpen = 'N'
+               DISPLAY " "
+               DISPLAY "STUDENT ENTRY SYSTEM"
+               DISPLAY "1 : New Student Entry"
+               DISPLAY "2 : Look Up Student"
+               DISPLAY "0 : Quit"
+               DISPLAY ": " WITH NO ADVANCING
+               ACCEPT Choice
+               EVALUATE Choice
+                   WHEN 1 PERFORM EnterStudent
+                   WHEN 2 PERFORM LookUpStudent
+                   WHEN OTHER MOVE 'N' TO StayOpen
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
 
-           DISPLAY CONFIRMATION-SCREEN.
-           ACCEPT CONFIRMATION-SCREEN.
+       EnterStudent.
+           MOVE 'N' TO WS-ValidEntry.
+           MOVE 'N' TO WS-CancelEntry.
+           PERFORM UNTIL WS-ValidEntry = 'Y' OR WS-CancelEntry = 'Y'
+               DISPLAY STUDENT-ENTRY-SCREEN
+               ACCEPT STUDENT-ENTRY-SCREEN
+                   ON EXCEPTION
+                       *> PF3 -> CRT STATUS 2003, cancella l'immissione
+                       *> in corso e torna al menu principale.
+                       IF WS-CRT-STATUS = 2003
+                           MOVE 'Y' TO WS-CancelEntry
+                       END-IF
+               END-ACCEPT
+               IF WS-CancelEntry = 'Y'
+                   CONTINUE
+               ELSE IF WS-STUDENT-ID = ZERO
+                   DISPLAY "Student ID must not be zero. Try again."
+               ELSE IF WS-STUDENT-NAME = SPACES
+                   DISPLAY "Student Name must not be blank. Try again."
+               ELSE
+                   MOVE 'Y' TO WS-ValidEntry
+               END-IF
+           END-PERFORM.
 
-           STOP RUN.
+           IF WS-CancelEntry = 'Y'
+               DISPLAY "Entry cancelled."
+           ELSE
+               DISPLAY CONFIRMATION-SCREEN
+               ACCEPT CONFIRMATION-SCREEN
+               PERFORM SaveStudent
+           END-IF.
+
+       LookUpStudent.
+           DISPLAY LOOKUP-SCREEN.
+           ACCEPT LOOKUP-SCREEN.
+           MOVE 'N' TO WS-LookupFound.
+           OPEN INPUT StudentFile.
+           IF WS-StudentFileStatus = "35"
+               DISPLAY "No students on file."
+           ELSE
+               MOVE 'N' TO WS-LookupEOF
+               PERFORM UNTIL WS-LookupEOF = 'Y' OR WS-LookupFound = 'Y'
+                   READ StudentFile
+                       AT END MOVE 'Y' TO WS-LookupEOF
+                       NOT AT END
+                           IF SF-STUDENT-ID = WS-STUDENT-ID
+                               MOVE 'Y' TO WS-LookupFound
+                               MOVE SF-STUDENT-NAME TO WS-STUDENT-NAME
+                               MOVE SF-STUDENT-ADDRESS TO
+                                   WS-STUDENT-ADDRESS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE StudentFile
+               IF WS-LookupFound = 'Y'
+                   DISPLAY LOOKUP-RESULT-SCREEN
+                   ACCEPT LOOKUP-RESULT-SCREEN
+               ELSE
+                   DISPLAY "No student found with that ID."
+               END-IF
+           END-IF.
+
+       SaveStudent.
+           OPEN EXTEND StudentFile.
+           IF WS-StudentFileStatus = "35"
+               OPEN OUTPUT StudentFile
+               CLOSE StudentFile
+               OPEN EXTEND StudentFile
+           END-IF.
+           MOVE WS-STUDENT-ID TO SF-STUDENT-ID.
+           MOVE WS-STUDENT-NAME TO SF-STUDENT-NAME.
+           MOVE WS-STUDENT-ADDRESS TO SF-STUDENT-ADDRESS.
+           WRITE StudentRecord.
+           CLOSE StudentFile.
+           MOVE WS-STUDENT-NAME TO WS-PersonFirstBuf.
+           MOVE WS-STUDENT-ADDRESS TO WS-PersonAddrBuf.
+           CALL 'PERSONCNV' USING WS-STUDENT-ID, WS-PersonFirstBuf,
+               WS-PersonLastBuf, WS-PersonPhoneBuf,
+               WS-PersonEmailBuf, WS-PersonAddrBuf, PersonRecord.
