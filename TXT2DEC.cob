@@ -0,0 +1,27 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       TXT2DEC.
+       AUTHOR.       Giulio.
+       DATE-WRITTEN.08/08/2024
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-NumCheck PIC 99.
+       01 WS-Split.
+           02 WS-WNum PIC 9(4) VALUE ZERO.
+           02 WS-FNum PIC 99 VALUE ZERO.
+       01 WS-FLNum REDEFINES WS-Split PIC 9999V99.
+       LINKAGE SECTION.
+       01 LTextNum    PIC X(7).
+       01 LDecValue    PIC 9(4)V99.
+       01 LValidFlag    PIC X.
+       PROCEDURE DIVISION USING LTextNum, LDecValue, LValidFlag.
+           MOVE FUNCTION TEST-NUMVAL(LTextNum) TO WS-NumCheck.
+           IF WS-NumCheck NOT = 0
+               MOVE 'N' TO LValidFlag
+               MOVE 0 TO LDecValue
+           ELSE
+               MOVE 'Y' TO LValidFlag
+               UNSTRING LTextNum DELIMITED BY "." OR SPACES
+                   INTO WS-WNum, WS-FNum
+               MOVE WS-FLNum TO LDecValue
+           END-IF.
+       EXIT PROGRAM.
