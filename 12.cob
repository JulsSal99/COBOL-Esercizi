@@ -21,6 +21,17 @@
        01 Ptr       PIC 9 VALUE 1.
        01 SStr3       PIC X(3).
        01 SStr4       PIC X(3).
+       01 WS-CallFirst       PIC X(20).
+       01 WS-CallMiddle       PIC X(20).
+       01 WS-CallLast       PIC X(20).
+       01 WS-FullName       PIC X(63).
+       01 WS-MaskIn       PIC X(40).
+       01 WS-MaskOut       PIC X(40).
+       01 WS-CSVLine       PIC X(80) VALUE "Mario,Rossi,42,Roma".
+       01 WS-CSVFieldCount       PIC 99.
+       01 WS-CSVFields.
+           02 WS-CSVField OCCURS 10 TIMES    PIC X(20).
+       01 WS-CSVIdx       PIC 99.
        PROCEDURE DIVISION.
            INSPECT SampStr TALLYING TMPNum FOR CHARACTERS.
            DISPLAY "Numero di caratteri : " TMPNum.
@@ -29,16 +40,25 @@
            DISPLAY FUNCTION UPPER-CASE(SampStr).
            DISPLAY FUNCTION LOWER-CASE(SampStr).
 
-           STRING Nome DELIMITED BY SIZE SPACE Cognome DELIMITED BY SIZE
-           INTO Persona. *> DELIMITED BY SPACE: la stringa sarà
-                         *> considerata fino al primo spazio trovato
-                         *> DELIMITED BY SIZE: nell'interezza
+           MOVE SPACES TO WS-CallFirst WS-CallMiddle WS-CallLast.
+           MOVE Nome TO WS-CallFirst.
+           MOVE Cognome TO WS-CallLast.
+           CALL 'NAMEFMT' USING WS-CallFirst, WS-CallMiddle,
+               WS-CallLast, WS-FullName.
+           MOVE WS-FullName TO Persona.
            DISPLAY "Persona : " Persona.
-           
-           STRING Nome DELIMITED BY SPACES   SPACE
-           MNome DELIMITED BY SIZE SPACE
-           Persona DELIMITED BY SIZE INTO FMLName
-           ON OVERFLOW DISPLAY 'Overflowed'.
+
+           MOVE SPACES TO WS-MaskIn.
+           MOVE Persona TO WS-MaskIn.
+           CALL 'MASKFLD' USING WS-MaskIn, WS-MaskOut.
+           DISPLAY "Persona (masked) : " WS-MaskOut.
+
+           MOVE Nome TO WS-CallFirst.
+           MOVE MNome TO WS-CallMiddle.
+           MOVE Cognome TO WS-CallLast.
+           CALL 'NAMEFMT' USING WS-CallFirst, WS-CallMiddle,
+               WS-CallLast, WS-FullName.
+           MOVE WS-FullName TO FMLName.
            DISPLAY "Nome Completo: " FMLName.
            
            DISPLAY " ".
@@ -57,4 +77,14 @@
            DISPLAY "SSTR3: " SSTR3.
            DISPLAY "SSTR4: " SSTR4.
 
-       STOP RUN.
\ No newline at end of file
+           DISPLAY " ".
+           DISPLAY "CSV Line: " WS-CSVLine.
+           CALL 'CSVPARSE' USING WS-CSVLine, WS-CSVFieldCount,
+               WS-CSVFields.
+           DISPLAY "Numero di campi : " WS-CSVFieldCount.
+           PERFORM VARYING WS-CSVIdx FROM 1 BY 1
+                   UNTIL WS-CSVIdx > WS-CSVFieldCount
+               DISPLAY "  Campo " WS-CSVIdx ": " WS-CSVField(WS-CSVIdx)
+           END-PERFORM.
+
+       STOP RUN.
