@@ -5,27 +5,80 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AgeRoster ASSIGN TO "6roster.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD AgeRoster.
+       01 RosterAge    PIC 99.
        WORKING-STORAGE SECTION.
        01 Age    PIC 99 VALUE 0.
        01 Grade    PIC 99 VALUE 0.
        01 CanVoteFlag    PIC 9 VALUE 0.
            88 CanVote    VALUE 1.    *> 88 Ã¨ una condizione
            88 CantVote    VALUE 0.
+       01 JurisdictionData.
+           02 FILLER PIC X(4) VALUE "US18".
+           02 FILLER PIC X(4) VALUE "AT16".
+           02 FILLER PIC X(4) VALUE "BR16".
+       01 JurisdictionTable REDEFINES JurisdictionData.
+           02 JurisdictionEntry OCCURS 3 TIMES.
+               03 JurisCode    PIC X(2).
+               03 JurisVoteAge PIC 99.
+       01 WS-JurisCode    PIC X(2) VALUE "US".
+       01 VoteAgeThreshold    PIC 99 VALUE 18.
+       01 I    PIC 99.
+       01 WS-Mode    PIC 9 VALUE 0.
+       01 WS-RosterEOF    PIC X VALUE "N".
+           88 RosterEOF    VALUE "Y".
+       01 EligibleCount    PIC 9(4) VALUE 0.
+       01 IneligibleCount    PIC 9(4) VALUE 0.
+       01 GradeCounts.
+           02 GradeCount OCCURS 13 TIMES PIC 9(4) VALUE 0.
        PROCEDURE DIVISION.
+       MainPara.
+           DISPLAY "1 : Controllo singolo"
+           DISPLAY "2 : Controllo batch da roster"
+           DISPLAY "Scelta : " WITH NO ADVANCING
+           ACCEPT WS-Mode
+           IF WS-Mode = 2
+               PERFORM BatchCheck
+           ELSE
+               PERFORM SingleCheck
+           END-IF
+           STOP RUN.
+
+       SingleCheck.
+           DISPLAY "Enter Jurisdiction Code (US/AT/BR) : "
+               WITH NO ADVANCING.
+           ACCEPT WS-JurisCode.
+           PERFORM LookupThreshold.
            DISPLAY "Enter Age : " WITH NO ADVANCING.
            ACCEPT AGE.
-           IF Age > 18 THEN
+           PERFORM ProcessAge.
+
+       LookupThreshold.
+           MOVE 18 TO VoteAgeThreshold.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3
+               IF JurisCode(I) = WS-JurisCode
+                   MOVE JurisVoteAge(I) TO VoteAgeThreshold
+               END-IF
+           END-PERFORM.
+
+       ProcessAge.
+           IF Age > VoteAgeThreshold THEN
                SET CanVote TO TRUE
            ELSE
                SET CantVote TO TRUE
            END-IF.
-           
+
            IF CanVoteFlag = 1
                DISPLAY "Puoi votare!"
-           ELSE 
-               DISPLAY "Non puoi votare!" 
+           ELSE
+               DISPLAY "Non puoi votare!"
+           END-IF.
 
            IF Age LESS THAN 5 THEN
                DISPLAY "Stai a casa"
@@ -36,5 +89,37 @@
            END-IF.
            *> IF Age GREATER THAN OR EQUAL
            *> IF Age IS NOT NUMERIC THEN
-                   
-       STOP RUN.
\ No newline at end of file
+
+       BatchCheck.
+           PERFORM LookupThreshold.
+           OPEN INPUT AgeRoster.
+           READ AgeRoster
+               AT END MOVE "Y" TO WS-RosterEOF
+           END-READ.
+           PERFORM UNTIL RosterEOF
+               MOVE RosterAge TO Age
+               MOVE 0 TO Grade
+               PERFORM ProcessAge
+               IF CanVote
+                   ADD 1 TO EligibleCount
+               ELSE
+                   ADD 1 TO IneligibleCount
+                   IF Grade > 0
+                       ADD 1 TO GradeCount(Grade)
+                   END-IF
+               END-IF
+               READ AgeRoster
+                   AT END MOVE "Y" TO WS-RosterEOF
+               END-READ
+           END-PERFORM.
+           CLOSE AgeRoster.
+           DISPLAY " ".
+           DISPLAY "----- Riepilogo Roster -----".
+           DISPLAY "Idonei al voto     : " EligibleCount.
+           DISPLAY "Non idonei         : " IneligibleCount.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 13
+               IF GradeCount(I) > 0
+                   DISPLAY "  Grado " I ": " GradeCount(I)
+               END-IF
+           END-PERFORM.
+       STOP RUN.
