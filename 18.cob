@@ -11,8 +11,19 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT File2 ASSIGN TO '18student_sorted.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT File3 ASSIGN TO '18student3.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-File3Status.
            SELECT NewFile ASSIGN TO '18student_merged.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FinalFile ASSIGN TO '18student_final.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DupLogFile ASSIGN TO '18dupes.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DupLogStatus.
+           SELECT CheckpointFile ASSIGN TO '18checkpoint.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CkptStatus.
        DATA DIVISION.
        FILE SECTION.
        FD File1. *> Per il MERGE i file devono essere FD (File Description).
@@ -27,18 +38,173 @@
        01 SStudData.
            02 SSIDNum PIC 9.
            02 SSStudName PIC X(10).
+       FD File3.
+       01 TSStudData.
+           02 TSIDNum PIC 9.
+           02 TSStudName PIC X(10).
        FD NewFile.
        01 NStudData.
            02 NIDNum PIC 9.
            02 NStudName PIC X(10).
+       FD FinalFile.
+       01 FStudData.
+           02 FIDNum PIC 9.
+           02 FStudName PIC X(10).
+       FD DupLogFile.
+       01 DupLogLine PIC X(60).
+       FD CheckpointFile.
+       01 CkptLine PIC X(20).
        WORKING-STORAGE SECTION.
-       
+       01 WS-CkptStatus PIC XX.
+       01 WS-RestartFromCkpt PIC X VALUE 'N'.
+       01 WS-File3Status PIC XX.
+       01 WS-DupLogStatus PIC XX.
+       01 WS-NewEOF PIC X VALUE 'N'.
+       01 WS-HavePrev PIC X VALUE 'N'.
+       01 WS-PrevIDNum PIC 9.
+       01 WS-PrevName PIC X(10).
+       01 WS-CountEOF PIC X VALUE 'N'.
+       01 WS-File1Count PIC 9(4) VALUE ZERO.
+       01 WS-File2Count PIC 9(4) VALUE ZERO.
+       01 WS-File3Count PIC 9(4) VALUE ZERO.
+       01 WS-MergedCount PIC 9(4) VALUE ZERO.
+       01 WS-FinalCount PIC 9(4) VALUE ZERO.
+       01 WS-DupCount PIC 9(4) VALUE ZERO.
+
        PROCEDURE DIVISION.
-           SORT WorkFile ON ASCENDING KEY SSIDNUM
-               USING File1
-               GIVING File2.
-           MERGE WorkFile ON ASCENDING KEY NIDNum USING File1, File2
+           PERFORM CheckRestartPoint.
+           IF WS-RestartFromCkpt = 'Y'
+               DISPLAY "Restart: SORT step already done, reusing "
+                   "File2."
+           ELSE
+               SORT WorkFile ON ASCENDING KEY SSIDNUM
+                   USING File1
+                   GIVING File2
+               PERFORM WriteCheckpoint
+           END-IF.
+
+           *> Garantisce che il terzo roster esista (anche vuoto),
+           *> cosi' il MERGE non fallisce se non ne e' stato fornito uno.
+           OPEN INPUT File3.
+           IF WS-File3Status = "35"
+               OPEN OUTPUT File3
+           END-IF.
+           CLOSE File3.
+
+           PERFORM CountSources.
+
+           MERGE WorkFile ON ASCENDING KEY NIDNum
+               USING File1, File2, File3
            GIVING NewFile.
 
+           PERFORM ReconcileDuplicates.
+
+           DISPLAY "Merge Job Summary:".
+           DISPLAY "  File1 records read    : " WS-File1Count.
+           DISPLAY "  File2 records read    : " WS-File2Count.
+           DISPLAY "  File3 records read    : " WS-File3Count.
+           DISPLAY "  NewFile records read  : " WS-MergedCount.
+           DISPLAY "  Final records written : " WS-FinalCount.
+           DISPLAY "  Duplicates discarded  : " WS-DupCount.
+
+           PERFORM ClearCheckpoint.
+
+           STOP RUN.
+
+       CheckRestartPoint.
+               OPEN INPUT CheckpointFile.
+               IF WS-CkptStatus = "35"
+                   MOVE 'N' TO WS-RestartFromCkpt
+               ELSE
+                   MOVE 'N' TO WS-RestartFromCkpt
+                   READ CheckpointFile
+                       AT END CONTINUE
+                       NOT AT END
+                           IF CkptLine(1:9) = "SORT_DONE"
+                               MOVE 'Y' TO WS-RestartFromCkpt
+                           END-IF
+                   END-READ
+                   CLOSE CheckpointFile
+               END-IF.
+
+       WriteCheckpoint.
+               OPEN OUTPUT CheckpointFile.
+               MOVE "SORT_DONE" TO CkptLine.
+               WRITE CkptLine.
+               CLOSE CheckpointFile.
+
+       ClearCheckpoint.
+               OPEN OUTPUT CheckpointFile.
+               MOVE "NONE" TO CkptLine.
+               WRITE CkptLine.
+               CLOSE CheckpointFile.
+
+       CountSources.
+               OPEN INPUT File1.
+               PERFORM UNTIL WS-CountEOF = 'Y'
+                   READ File1
+                       AT END MOVE 'Y' TO WS-CountEOF
+                       NOT AT END ADD 1 TO WS-File1Count
+                   END-READ
+               END-PERFORM.
+               CLOSE File1.
+               MOVE 'N' TO WS-CountEOF.
+               OPEN INPUT File2.
+               PERFORM UNTIL WS-CountEOF = 'Y'
+                   READ File2
+                       AT END MOVE 'Y' TO WS-CountEOF
+                       NOT AT END ADD 1 TO WS-File2Count
+                   END-READ
+               END-PERFORM.
+               CLOSE File2.
+               MOVE 'N' TO WS-CountEOF.
+               OPEN INPUT File3.
+               PERFORM UNTIL WS-CountEOF = 'Y'
+                   READ File3
+                       AT END MOVE 'Y' TO WS-CountEOF
+                       NOT AT END ADD 1 TO WS-File3Count
+                   END-READ
+               END-PERFORM.
+               CLOSE File3.
+               MOVE 'N' TO WS-CountEOF.
 
-           STOP RUN.
\ No newline at end of file
+       ReconcileDuplicates.
+               OPEN INPUT NewFile.
+               OPEN OUTPUT FinalFile.
+               OPEN EXTEND DupLogFile.
+               IF WS-DupLogStatus = "35"
+                   OPEN OUTPUT DupLogFile
+                   CLOSE DupLogFile
+                   OPEN EXTEND DupLogFile
+               END-IF.
+               PERFORM UNTIL WS-NewEOF = 'Y'
+                   READ NewFile
+                       AT END MOVE 'Y' TO WS-NewEOF
+                       NOT AT END
+                           ADD 1 TO WS-MergedCount
+                           IF WS-HavePrev = 'Y' AND
+                                   NIDNum = WS-PrevIDNum
+                               MOVE SPACES TO DupLogLine
+                               STRING "Duplicate IDNum "
+                                       DELIMITED BY SIZE
+                                   NIDNum DELIMITED BY SIZE
+                                   ": kept " DELIMITED BY SIZE
+                                   WS-PrevName DELIMITED BY SPACE
+                                   ", discarded " DELIMITED BY SIZE
+                                   NStudName DELIMITED BY SPACE
+                                   INTO DupLogLine
+                               END-STRING
+                               WRITE DupLogLine
+                               ADD 1 TO WS-DupCount
+                           ELSE
+                               MOVE NIDNum TO FIDNum
+                               MOVE NStudName TO FStudName
+                               WRITE FStudData
+                               ADD 1 TO WS-FinalCount
+                               MOVE NIDNum TO WS-PrevIDNum
+                               MOVE NStudName TO WS-PrevName
+                               MOVE 'Y' TO WS-HavePrev
+                           END-IF
+                   END-READ
+               END-PERFORM.
+               CLOSE NewFile, FinalFile, DupLogFile.
\ No newline at end of file
