@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       NAMEFMT.
+       AUTHOR.       Giulio.
+       DATE-WRITTEN.22/07/2024
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TrimFirst    PIC X(20).
+       01 WS-TrimMiddle    PIC X(20).
+       01 WS-TrimLast    PIC X(20).
+       LINKAGE SECTION.
+       01 LFirst    PIC X(20).
+       01 LMiddle    PIC X(20).
+       01 LLast    PIC X(20).
+       01 LFullName    PIC X(63).
+       PROCEDURE DIVISION USING LFirst, LMiddle, LLast, LFullName.
+           MOVE SPACES TO LFullName.
+           MOVE FUNCTION TRIM(LFirst) TO WS-TrimFirst.
+           MOVE FUNCTION TRIM(LMiddle) TO WS-TrimMiddle.
+           MOVE FUNCTION TRIM(LLast) TO WS-TrimLast.
+           IF WS-TrimMiddle = SPACES
+               STRING WS-TrimFirst DELIMITED BY SPACE
+                   SPACE DELIMITED BY SIZE
+                   WS-TrimLast DELIMITED BY SPACE
+                   INTO LFullName
+           ELSE
+               STRING WS-TrimFirst DELIMITED BY SPACE
+                   SPACE DELIMITED BY SIZE
+                   WS-TrimMiddle DELIMITED BY SPACE
+                   SPACE DELIMITED BY SIZE
+                   WS-TrimLast DELIMITED BY SPACE
+                   INTO LFullName
+           END-IF.
+       EXIT PROGRAM.
