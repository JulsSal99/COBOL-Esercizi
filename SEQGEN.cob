@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       SEQGEN.
+       AUTHOR.       Giulio.
+       DATE-WRITTEN.22/07/2024
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SeqFile ASSIGN TO DYNAMIC LFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SeqStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SeqFile.
+       01 SeqRecord    PIC 9(1).
+       WORKING-STORAGE SECTION.
+       01 WS-SeqStatus    PIC XX.
+       01 WS-Ind    PIC 9(1).
+       LINKAGE SECTION.
+       01 LStart    PIC 9(1).
+       01 LEnd    PIC 9(1).
+       01 LFileName    PIC X(20).
+       PROCEDURE DIVISION USING LStart, LEnd, LFileName.
+           OPEN OUTPUT SeqFile.
+           PERFORM VARYING WS-Ind FROM LStart BY 1 UNTIL WS-Ind > LEnd
+               MOVE WS-Ind TO SeqRecord
+               WRITE SeqRecord
+           END-PERFORM.
+           CLOSE SeqFile.
+       EXIT PROGRAM.
