@@ -15,11 +15,33 @@
        *>  del dollaro. Se non ci sono abbastanza cifre significative da
        *>  visualizzare, questi saranno mostrati come spazi vuoti.
        01 BDay PIC 9(8) VALUE 12211974.
+       01 BDayParts REDEFINES BDay.
+           02 BD-Month PIC 99.
+           02 BD-Day PIC 99.
+           02 BD-Year PIC 9(4).
+       01 WS-DateValid PIC X VALUE "Y".
+       01 WS-DaysInMonth PIC 99.
        01 ADate PIC 99/99/9999.
-       
+
+       01 TaxTableData.
+           02 FILLER PIC X(5) VALUE "US075".
+           02 FILLER PIC X(5) VALUE "AT200".
+           02 FILLER PIC X(5) VALUE "BR170".
+       01 TaxTable REDEFINES TaxTableData.
+           02 TaxEntry OCCURS 3 TIMES.
+               03 TaxJurisCode PIC X(2).
+               03 TaxRateTable PIC V999.
+       01 WS-JurisCode PIC X(2) VALUE "US".
+       01 TaxIdx PIC 9.
+
        01 Price PIC 9(4)V99.
        01 TaxRate PIC V999 VALUE .075.
        01 FullPrice PIC 9(4)V99.
+       01 Quantity PIC 9(3).
+       01 LineTotal PIC 9(6)V99.
+       01 InvoiceTotal PIC 9(7)V99 VALUE 0.
+       01 NumItems PIC 9(2).
+       01 ItemIdx PIC 9(2).
        PROCEDURE DIVISION.
            MOVE StartNum TO NOZERO.
            DISPLAY NOZERO.
@@ -27,11 +49,63 @@
            DISPLAY NoZPlusC.
            MOVE StartNum TO Dollar.
            DISPLAY Dollar.
-           MOVE BDay TO ADate.
-           DISPLAY ADate.
+           PERFORM ValidateBDay.
+           IF WS-DateValid = "Y"
+               MOVE BDay TO ADate
+               DISPLAY ADate
+           ELSE
+               DISPLAY "Data non valida: " BDay
+           END-IF.
+
+           DISPLAY "Enter jurisdiction code (US/AT/BR): " WITH NO
+               ADVANCING.
+           ACCEPT WS-JurisCode.
+           PERFORM LookupTaxRate.
+
+           DISPLAY "How many line items? " WITH NO ADVANCING.
+           ACCEPT NumItems.
+           PERFORM VARYING ItemIdx FROM 1 BY 1 UNTIL ItemIdx > NumItems
+               DISPLAY "Enter quantity: " WITH NO ADVANCING
+               ACCEPT Quantity
+               DISPLAY "Enter the price: " WITH NO ADVANCING
+               ACCEPT Price
+               COMPUTE FullPrice ROUNDED = Price + (Price * TaxRate)
+               COMPUTE LineTotal ROUNDED = FullPrice * Quantity
+               DISPLAY "Line " ItemIdx " total (tax incl.) : "
+                   LineTotal
+               ADD LineTotal TO InvoiceTotal
+           END-PERFORM.
+           DISPLAY "Invoice grand total : " InvoiceTotal.
+       STOP RUN.
+
+       LookupTaxRate.
+           MOVE .075 TO TaxRate.
+           PERFORM VARYING TaxIdx FROM 1 BY 1 UNTIL TaxIdx > 3
+               IF TaxJurisCode(TaxIdx) = WS-JurisCode
+                   MOVE TaxRateTable(TaxIdx) TO TaxRate
+               END-IF
+           END-PERFORM.
 
-           DISPLAY "Enter the price: " WITH NO ADVANCING.
-           ACCEPT Price.
-           COMPUTE FULLPRICE ROUNDED = Price + (Price + TaxRate).
-           DISPLAY "Price + Tax : " Fullprice.
-       STOP RUN.
\ No newline at end of file
+       ValidateBDay.
+           MOVE "Y" TO WS-DateValid.
+           IF BD-Month < 1 OR BD-Month > 12
+               MOVE "N" TO WS-DateValid
+           ELSE
+               EVALUATE BD-Month
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO WS-DaysInMonth
+                   WHEN 2
+                       IF FUNCTION MOD(BD-Year, 4) = 0 AND
+                          (FUNCTION MOD(BD-Year, 100) NOT = 0 OR
+                           FUNCTION MOD(BD-Year, 400) = 0)
+                           MOVE 29 TO WS-DaysInMonth
+                       ELSE
+                           MOVE 28 TO WS-DaysInMonth
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO WS-DaysInMonth
+               END-EVALUATE
+               IF BD-Day < 1 OR BD-Day > WS-DaysInMonth
+                   MOVE "N" TO WS-DateValid
+               END-IF
+           END-IF.
