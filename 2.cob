@@ -2,23 +2,44 @@
        PROGRAM-ID.       CALCOLATRICE.
        AUTHOR.       Giulio.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CalcLog ASSIGN TO DYNAMIC WS-LogFileName
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LogStatus.
        DATA DIVISION.
+       FILE SECTION.
+       FD CalcLog.
+       01 LogRecord    PIC X(100).
        WORKING-STORAGE SECTION.
        *> PIC permette di formatare
-       01 Num1       PIC 9(3). *> 9: posizione numerica sempre mostrata
-       01 Num2       PIC 9(3).
+       01 Num1       PIC S9(5)V99. *> numero con segno e due decimali
+       01 Num2       PIC S9(5)V99.
        01 Operatore  PIC X.    *> X: carattere alfanumerico
-       01 Risultato  PIC ZZ9.  *> Z: se il numero contiene uno zero iniziale, 
-                               *>questo verrÃ  visualizzato come spazio.
-       01 Resto    PIC Z(3).
+       01 Risultato  PIC S9(7)V99 VALUE ZERO.
+       01 Resto    PIC S9(5)V99 VALUE ZERO.
            *> LEGENDA:
            *> 9: Numerico
            *> X: AlfaNumerico
            *> Z: diventa uno spazio se 0
            *> V: virgola
            *> S: signed
+       01 WS-CurrentDate    PIC 9(8).
+       01 WS-LogFileName    PIC X(20).
+       01 WS-LogStatus    PIC XX.
        PROCEDURE DIVISION.
 
+           ACCEPT WS-CurrentDate FROM DATE YYYYMMDD.
+           MOVE SPACES TO WS-LogFileName.
+           STRING "CALC" WS-CurrentDate ".LOG" DELIMITED BY SIZE
+               INTO WS-LogFileName.
+           OPEN EXTEND CalcLog.
+           IF WS-LogStatus = "35"
+               OPEN OUTPUT CalcLog
+               CLOSE CalcLog
+               OPEN EXTEND CalcLog
+           END-IF.
+
            DISPLAY "CALCOLATRICE: ".
            DISPLAY "Inserisci il primo numero: ".
            ACCEPT Num1
@@ -28,14 +49,43 @@
            ACCEPT Operatore.
 
            if Operatore="+" THEN
-           ADD Num1, Num2 GIVING Risultato.
+               ADD Num1, Num2 GIVING Risultato
+                   ON SIZE ERROR
+                       DISPLAY "Errore: risultato troppo grande."
+               END-ADD.
            if Operatore="-" THEN
-           SUBTRACT Num1 FROM Num2 GIVING Risultato.
+               SUBTRACT Num1 FROM Num2 GIVING Risultato
+                   ON SIZE ERROR
+                       DISPLAY "Errore: risultato troppo grande."
+               END-SUBTRACT.
            if Operatore="*" THEN
-           MULTIPLY Num1 BY Num2 GIVING Risultato.
-           if Operatore="/" THEN
-           DIVIDE Num1 BY Num2 GIVING Risultato REMAINDER Resto.
+               MULTIPLY Num1 BY Num2 GIVING Risultato
+                   ON SIZE ERROR
+                       DISPLAY "Errore: risultato troppo grande."
+               END-MULTIPLY.
            if Operatore="/" THEN
-           COMPUTE Risultato = Num1 ** Num2.
+               IF Num2 = 0
+                   DISPLAY "Errore: divisione per zero non consentita."
+               ELSE
+                   DIVIDE Num1 BY Num2 GIVING Risultato REMAINDER Resto
+                       ON SIZE ERROR
+                           DISPLAY "Errore: risultato troppo grande."
+                   END-DIVIDE
+               END-IF.
+           if Operatore="^" THEN
+               COMPUTE Risultato = Num1 ** Num2
+                   ON SIZE ERROR
+                       DISPLAY "Errore: risultato troppo grande."
+               END-COMPUTE.
            DISPLAY "Il risultato e': ", Risultato " con Resto: " Resto.
+
+           MOVE SPACES TO LogRecord.
+           STRING "Operatore: " Operatore
+               " Num1: " Num1
+               " Num2: " Num2
+               " Risultato: " Risultato
+               " Resto: " Resto DELIMITED BY SIZE
+               INTO LogRecord.
+           WRITE LogRecord.
+           CLOSE CalcLog.
        STOP RUN.
