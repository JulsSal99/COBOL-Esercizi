@@ -5,8 +5,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT OrderFile ASSIGN TO "16order.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD OrderFile.
+       01 OrderRecord PIC X(42).
+
        WORKING-STORAGE SECTION.
        01 Table1.
            02 Friend PIC X(15) OCCURS 4 TIMES.
@@ -17,12 +22,29 @@
                03 LName PIC X(15).
 
        01 OrderTable.
-           02 Product OCCURS 3 TIMES INDEXED BY I.
+           02 Product OCCURS 3 TIMES
+               ASCENDING KEY IS ProdName
+               INDEXED BY I.
                03 ProdName PIC X(10).
                03 WS-SPACE PIC X(1) VALUE ' '.
                03 ProdSize OCCURS 3 TIMES INDEXED BY J.
                    04 SizeType PIC A.
 
+       01 CategoryTableData.
+           02 FILLER PIC X(19) VALUE "Blue Shirt001299100".
+           02 FILLER PIC X(19) VALUE "Grey Shirt000999050".
+           02 FILLER PIC X(19) VALUE "Red Shirt 001499000".
+       01 CategoryTable REDEFINES CategoryTableData.
+           02 CategoryEntry OCCURS 3 TIMES.
+               03 CatProdName PIC X(10).
+               03 CatUnitPrice PIC 9(4)V99.
+               03 CatDiscount PIC V999.
+       01 CatIdx PIC 9.
+       01 WS-CatFound PIC X VALUE 'N'.
+       01 WS-UnitPrice PIC 9(4)V99.
+       01 WS-Discount PIC V999.
+       01 WS-NetPrice PIC 9(4)V99.
+
        PROCEDURE DIVISION.
            DISPLAY "-----PT1----"
            MOVE 'JOY' TO FRIEND(1).
@@ -65,15 +87,37 @@
                PERFORM GetSizes VARYING J FROM 1 BY 1 UNTIL J>3.
            GetSizes.
                DISPLAY "GetSizes: J:", J, " - " ProdSize(I,J).
+           GetCategoryInfo.
+               MOVE 'N' TO WS-CatFound.
+               PERFORM VARYING CatIdx FROM 1 BY 1 UNTIL CatIdx > 3
+                   IF CatProdName(CatIdx) = ProdName(I)
+                       MOVE 'Y' TO WS-CatFound
+                       MOVE CatUnitPrice(CatIdx) TO WS-UnitPrice
+                       MOVE CatDiscount(CatIdx) TO WS-Discount
+                   END-IF
+               END-PERFORM.
+               IF WS-CatFound = 'Y'
+                   COMPUTE WS-NetPrice ROUNDED =
+                       WS-UnitPrice - (WS-UnitPrice * WS-Discount)
+                   DISPLAY "Unit Price: " WS-UnitPrice
+                       " Discount: " WS-Discount
+                       " Net Price: " WS-NetPrice
+               ELSE
+                   DISPLAY "No category/pricing info for this product"
+               END-IF.
            LookUp.
-               SET I TO 4.  *> indica il punto di partenza
-               SEARCH PRODUCT *> FORMALITA' per iniziare una ricerca
+               SEARCH ALL PRODUCT *> ricerca binaria, tabella ordinata su ProdName
                    AT END DISPLAY 'Product Not Found'
                    WHEN ProdName(I) = 'Blue Shirt'
                        DISPLAY 'Blue Shirt Found' *> ProdSize Ã¨ solo un indice.
                        PERFORM GetSizes
+                       PERFORM GetCategoryInfo
                END-SEARCH.
            DISPLAY "------------"
 
+           OPEN OUTPUT OrderFile.
+           WRITE OrderRecord FROM OrderTable.
+           CLOSE OrderFile.
+
            STOP RUN.
            
\ No newline at end of file
