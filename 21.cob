@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.       Student-Extract.
+       AUTHOR.       Giulio.
+       DATE-WRITTEN.08/08/2026
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudExtractFile ASSIGN TO "21studext.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudExtractFile.
+       01 StudExtractLine PIC X(81).
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       EXEC SQL
+           INCLUDE STUDENT
+       END-EXEC.
+
+       EXEC SQL BEGIN DECLARE SECTION
+       END-EXEC.
+
+       01 WS-STUDENT-REC.
+           05 WS-STUDENT-ID PIC 9(4).
+           05 WS-STUDENT-NAME PIC X(25).
+           05 WS-STUDENT-ADDRESS PIC X(50).
+
+       EXEC SQL END DECLARE SECTION
+       END-EXEC.
+
+       01 WS-ExtractEOF PIC X VALUE 'N'.
+       01 WS-ExtractCount PIC 9(6) VALUE ZERO.
+
+       EXEC SQL
+           DECLARE StudentCursor CURSOR FOR
+               SELECT STUDENT-ID, STUDENT-NAME, STUDENT-ADDRESS
+               FROM STUDENT
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+       StartPara.
+           *> le WHENEVER restano attive per tutte le istruzioni SQL
+           *> successive finche' non ridefinite.
+           EXEC SQL
+               WHENEVER SQLERROR PERFORM SqlErrorHandler
+           END-EXEC.
+           EXEC SQL
+               WHENEVER NOT FOUND PERFORM EndOfCursor
+           END-EXEC.
+
+           OPEN OUTPUT StudExtractFile.
+           EXEC SQL
+               OPEN StudentCursor
+           END-EXEC.
+           PERFORM UNTIL WS-ExtractEOF = 'Y'
+               EXEC SQL
+                   FETCH StudentCursor
+                   INTO :WS-STUDENT-ID, :WS-STUDENT-NAME,
+                        :WS-STUDENT-ADDRESS
+               END-EXEC
+               IF WS-ExtractEOF = 'N'
+                   MOVE SPACES TO StudExtractLine
+                   STRING WS-STUDENT-ID DELIMITED BY SIZE
+                           SPACE DELIMITED BY SIZE
+                           WS-STUDENT-NAME DELIMITED BY SIZE
+                           SPACE DELIMITED BY SIZE
+                           WS-STUDENT-ADDRESS DELIMITED BY SIZE
+                       INTO StudExtractLine
+                   END-STRING
+                   WRITE StudExtractLine
+                   ADD 1 TO WS-ExtractCount
+               END-IF
+           END-PERFORM.
+           EXEC SQL
+               CLOSE StudentCursor
+           END-EXEC.
+           CLOSE StudExtractFile.
+
+           DISPLAY "Student extract complete: " WS-ExtractCount
+               " records written.".
+           STOP RUN.
+
+           SqlErrorHandler.
+               DISPLAY 'SQL Error during extract: SQLCODE=' SQLCODE.
+
+           EndOfCursor.
+               MOVE 'Y' TO WS-ExtractEOF.
