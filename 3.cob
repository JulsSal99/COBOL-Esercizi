@@ -2,8 +2,16 @@
        PROGRAM-ID.       RUBRICA.
        AUTHOR.       Giulio.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentiMaster ASSIGN TO "3studenti.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS Matr
+               FILE STATUS IS WS-StudentiMasterStatus.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       FILE SECTION.
+       FD StudentiMaster.
        01 DettagliStudente.
            02 Corso       PIC 9(5).
            02 Matr       PIC 9(5).
@@ -16,6 +24,7 @@
                   03 Mese       PIC 99.
                   03 barra2        PIC X.
                   03 Anno       PIC 9(4).
+       WORKING-STORAGE SECTION.
        01 CurrentDate.
            02 CurrentYear       PIC 9(4).
            02 CurrentMonth       PIC 99.
@@ -23,9 +32,23 @@
        01 CurrentTime.
            02 CurrentHour       PIC 99.
            02 CurrentMinute       PIC 99.
+       01 WS-CallFirst       PIC X(20).
+       01 WS-CallMiddle       PIC X(20) VALUE SPACES.
+       01 WS-CallLast       PIC X(20).
+       01 WS-FullName       PIC X(63).
+       01 WS-StudentiMasterStatus       PIC XX.
 
        PROCEDURE DIVISION.
 
+           OPEN INPUT StudentiMaster.
+           IF WS-StudentiMasterStatus = "35"
+               OPEN OUTPUT StudentiMaster
+           END-IF.
+           CLOSE StudentiMaster.
+           OPEN I-O StudentiMaster.
+           ACCEPT CURRENTDATE FROM DATE YYYYMMDD.
+           ACCEPT CURRENTTIME FROM TIME.
+
            DISPLAY "RUBRICA: ".
            DISPLAY "Inserisci nome: ".
                   ACCEPT Nome.
@@ -35,20 +58,40 @@
                   ACCEPT DataN.
            IF barra1 NOT = "/" OR barra2 NOT = "/"
                   DISPLAY "Formato data non corretto."
+                  CLOSE StudentiMaster
+                  STOP RUN.
+           IF Giorno < 1 OR Giorno > 31
+                  DISPLAY "Giorno di nascita non valido."
+                  CLOSE StudentiMaster
+                  STOP RUN.
+           IF Mese < 1 OR Mese > 12
+                  DISPLAY "Mese di nascita non valido."
+                  CLOSE StudentiMaster
+                  STOP RUN.
+           IF Anno < 1900 OR Anno > CurrentYear
+                  DISPLAY "Anno di nascita non valido."
+                  CLOSE StudentiMaster
                   STOP RUN.
            DISPLAY "Inserisci corso: ".
                   ACCEPT Corso.
            DISPLAY "Inserisci matricola: ".
                   ACCEPT Matr.
-           ACCEPT CURRENTDATE FROM DATE YYYYMMDD.
-           ACCEPT CURRENTTIME FROM TIME.
-       
+
            DISPLAY "Dati inseriti il " CURRENTDAY "/" CURRENTMONTH "/" 
            CURRENTYEAR.
            DISPLAY "Alle " CURRENTHOUR ":" CURRENTMINUTE.
            DISPLAY "Alle " CurrentHour ":" CurrentMinute.
-           DISPLAY "Nome: " Nome " " Cognome.
+           MOVE Nome TO WS-CallFirst.
+           MOVE Cognome TO WS-CallLast.
+           CALL 'NAMEFMT' USING WS-CallFirst, WS-CallMiddle,
+               WS-CallLast, WS-FullName.
+           DISPLAY "Nome: " WS-FullName.
            DISPLAY "Nato il: " Giorno "/" Mese "/" Anno.
            DISPLAY "Matricola: " Corso "-" Matr.
-           
-       STOP RUN.
\ No newline at end of file
+
+           WRITE DettagliStudente
+               INVALID KEY
+                   DISPLAY "Matricola gia' presente in archivio."
+           END-WRITE.
+           CLOSE StudentiMaster.
+       STOP RUN.
