@@ -17,6 +17,11 @@
                   03 BMONTH       PIC 99.
                   03 SLASH       PIC X(1) VALUE "/".
                   03 BYEAR       PIC 9999.
+       01 CustAge       PIC 99.
+       01 WS-Today.
+           02 WS-TodayYear    PIC 9(4).
+           02 WS-TodayMonth   PIC 99.
+           02 WS-TodayDay     PIC 99.
        PROCEDURE DIVISION.
            MOVE 9.13 TO Paga.
            MOVE "123Giu Salad           02/08/1999" TO Costumer.
@@ -29,6 +34,13 @@
            SignedInt " Paga = " Paga.
            DISPLAY CUSTNAME, DateOfBirth.
 
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Today.
+           COMPUTE CustAge = WS-TodayYear - BYEAR.
+           IF WS-TodayMonth * 100 + WS-TodayDay < BMONTH * 100 + BDay
+               SUBTRACT 1 FROM CustAge
+           END-IF.
+           DISPLAY "CustName: " CustName " Eta': " CustAge.
+
            MOVE ZERO TO CUSTNAME.
            DISPLAY CUSTNAME.
            MOVE SPACE TO CUSTNAME.
@@ -41,4 +53,4 @@
            DISPLAY CUSTNAME.
            MOVE ALL "2" TO CUSTNAME.
            DISPLAY CUSTNAME.
-       STOP RUN.
\ No newline at end of file
+       STOP RUN.
